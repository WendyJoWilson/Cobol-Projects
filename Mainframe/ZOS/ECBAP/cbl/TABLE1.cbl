@@ -5,15 +5,49 @@
       * Description: Program to test loading and processing tables.
       *
       * WARNINGS:
-      * RETURN-CODE = 0009
       *           This program loads an external dataset into a WS
-      *           table. If the table is not large enough, the pgm
-      *           will end with RETURN-CODE = 0009.
+      *           table. If TABLOAD has more rows than the table can
+      *           hold, the extra rows are dropped and reported on
+      *           (see 1099-Verify-Type-Table / TLRESTRT) - the run
+      *           no longer abends for an oversized input file.
       *
       * Maintenence Log
       * Date       Author        Maintenance Requirement
       * ---------  ------------  --------------------------------
       * 2020-08-01 dastagg       Created for COBOL class
+      * 2026-08-09 maintainer    Reject invalid plan-type codes off
+      *                          TABLOAD to a TYPERPT exception report
+      *                          instead of loading them unchecked.
+      * 2026-08-09 maintainer    Truncate-and-report instead of
+      *                          abending on WS-Type-Table overflow;
+      *                          restart point written to TLRESTRT.
+      * 2026-08-09 maintainer    Gross-to-net deduction now looks up
+      *                          a per-plan-type rate from a new
+      *                          WS-Dedrate-Table instead of a flat
+      *                          5% for every employee.
+      * 2026-08-09 maintainer    Bonus rollup now prints to BONUSRPT
+      *                          instead of just DISPLAY.
+      * 2026-08-09 maintainer    WS-TT-Table/WS-TI-Table now load from
+      *                          a new TTLOAD file instead of compiled
+      *                          -in literals.
+      * 2026-08-09 maintainer    Added CTLRPT job header/trailer
+      *                          control report (run date/time and
+      *                          TABLOAD record counts).
+      * 2026-08-09 maintainer    Control report now breaks out TABLOAD
+      *                          records loaded by plan-type code.
+      * 2026-08-09 maintainer    Salary MAX/MEAN/RANGE/SUM now driven
+      *                          off a real PAYROLL file, broken out
+      *                          by department, printed to DEPTRPT -
+      *                          replaces the WS-STN demo statistics.
+      * 2026-08-09 maintainer    TABLOAD bad reads are now skipped and
+      *                          counted instead of aborting the run
+      *                          on the first one; the run still hard
+      *                          -aborts once bad reads pass a small
+      *                          threshold.
+      * 2026-08-09 maintainer    Added a PLANRATE lookup keyed by plan
+      *                          code, rolled up into a total projected
+      *                          premium cost by plan code on a new
+      *                          PREMRPT report.
       *
       **********************************************************
        IDENTIFICATION DIVISION.
@@ -28,6 +62,56 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS WS-TL-Status.
 
+           SELECT TYPERPT
+           ASSIGN TO TYPERPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-TY-Status.
+
+           SELECT TLBADREC
+           ASSIGN TO TLBADREC
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-BD-Status.
+
+           SELECT TLRESTRT
+           ASSIGN TO TLRESTRT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RS-Status.
+
+           SELECT BONUSRPT
+           ASSIGN TO BONUSRPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-BR-Status.
+
+           SELECT TTLOAD
+           ASSIGN TO TTLOAD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-TT-Status.
+
+           SELECT CTLRPT
+           ASSIGN TO CTLRPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CR-Status.
+
+           SELECT PAYROLL
+           ASSIGN TO PAYROLL
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-PR-Status.
+
+           SELECT DEPTRPT
+           ASSIGN TO DEPTRPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-DR-Status.
+
+           SELECT PLANRATE
+           ASSIGN TO PLANRATE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-PL-Status.
+
+           SELECT PREMRPT
+           ASSIGN TO PREMRPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-PM-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TABLOAD
@@ -35,12 +119,197 @@
            BLOCK CONTAINS 0 RECORDS.
        01  TL-REC                           PIC X(003).
 
+       FD  TYPERPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  TY-REC                           PIC X(080).
+
+       FD  TLBADREC
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  BD-REC                           PIC X(080).
+
+       FD  TLRESTRT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  TR-REC                           PIC X(040).
+
+       FD  BONUSRPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  BR-REC                           PIC X(080).
+
+       FD  TTLOAD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  TT-REC                           PIC X(155).
+
+       FD  CTLRPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CR-REC                           PIC X(080).
+
+       FD  PAYROLL
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PR-REC.
+           05  PR-Emp-ID                    PIC X(05).
+           05  PR-Dept-Code                 PIC X(03).
+           05  PR-Salary                    PIC 9(07).
+
+       FD  DEPTRPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  DR-REC                           PIC X(080).
+
+       FD  PLANRATE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PL-REC.
+           05  PL-Code                      PIC X(03).
+           05  PL-Premium                   PIC 9(05)V99.
+
+       FD  PREMRPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PM-REC                           PIC X(080).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            COPY WSFST REPLACING ==:tag:== BY ==TL==.
+           COPY WSFST REPLACING ==:tag:== BY ==TY==.
+           COPY WSFST REPLACING ==:tag:== BY ==BD==.
+           COPY WSFST REPLACING ==:tag:== BY ==RS==.
+           COPY WSFST REPLACING ==:tag:== BY ==BR==.
+           COPY WSFST REPLACING ==:tag:== BY ==TT==.
+           COPY WSFST REPLACING ==:tag:== BY ==CR==.
+           COPY WSFST REPLACING ==:tag:== BY ==PR==.
+           COPY WSFST REPLACING ==:tag:== BY ==DR==.
+           COPY WSFST REPLACING ==:tag:== BY ==PL==.
+           COPY WSFST REPLACING ==:tag:== BY ==PM==.
 
        01  WS-FILE-Counters.
-           12 WS-TL-Records-Read              PIC S9(4) COMP.
+           12 WS-TL-Records-Physical           PIC S9(4) COMP VALUE 0.
+           12 WS-TL-Records-Total              PIC S9(4) COMP VALUE 0.
+           12 WS-TL-Records-Read               PIC S9(4) COMP VALUE 0.
+           12 WS-TL-Records-Rejected           PIC S9(4) COMP VALUE 0.
+           12 WS-TL-Records-Dropped            PIC S9(4) COMP VALUE 0.
+           12 WS-TL-Restart-Record             PIC S9(4) COMP VALUE 0.
+           12 WS-TL-Records-Bad                PIC S9(4) COMP VALUE 0.
+           12 WS-TL-Bad-Threshold              PIC S9(4) COMP VALUE 5.
+
+       01  WS-Type-Percent-Calc                PIC 999V99 VALUE 0.
+
+       01  WS-Type-Count-HOLD.
+           12 FILLER                        PIC X(15) VALUE
+              'HMOPRIPPOAFFMED'.
+
+       01  WS-Type-Count-Code-Storage.
+           12 WS-Type-Count-Code-Setup.
+              15 WS-Type-Count-Code OCCURS 5 TIMES
+                 INDEXED BY WS-Type-Count-IDX             PIC X(03).
+
+       01  WS-Type-Counts.
+           12 WS-Type-Count OCCURS 5 TIMES PIC S9(4) COMP VALUE 0.
+
+       01  WS-CR-Type-Detail-Line.
+           12 FILLER                  PIC X(16) VALUE
+              'PLAN TYPE LOADED'.
+           12 FILLER                  PIC X(02) VALUE SPACES.
+           12 WS-CR-Type-Code         PIC X(03).
+           12 FILLER                  PIC X(15) VALUE ' RECORDS LOADED'.
+           12 FILLER                  PIC X(02) VALUE SPACES.
+           12 WS-CR-Type-Count        PIC ZZZZ9.
+           12 FILLER                  PIC X(02) VALUE ' ('.
+           12 WS-CR-Type-Percent      PIC ZZ9.99.
+           12 FILLER                  PIC X(02) VALUE '%)'.
+           12 FILLER                  PIC X(27) VALUE SPACES.
+
+       01  WS-TR-Detail-Line.
+           12 FILLER                  PIC X(15) VALUE
+              'RESTART AT REC '.
+           12 WS-TR-Restart-Record    PIC ZZZZ9.
+           12 FILLER                  PIC X(11) VALUE ' DROPPED = '.
+           12 WS-TR-Records-Dropped   PIC ZZZZ9.
+           12 FILLER                  PIC X(04) VALUE SPACES.
+
+       01  WS-BR-Heading-1.
+           12 FILLER                  PIC X(80) VALUE
+              'EMPLOYEE BONUS ROLLUP REPORT'.
+
+       01  WS-BR-Heading-2.
+           12 FILLER                  PIC X(80) VALUE
+              'EMP     COMP-1 COMP-2 COMP-3 COMP-4  TOTAL'.
+
+       01  WS-BR-Detail-Line.
+           12 WS-BR-Emp               PIC X(05).
+           12 FILLER                  PIC X(02) VALUE SPACES.
+           12 WS-BR-C1                PIC ZZZZ9.
+           12 FILLER                  PIC X(01) VALUE SPACES.
+           12 WS-BR-C2                PIC ZZZZ9.
+           12 FILLER                  PIC X(01) VALUE SPACES.
+           12 WS-BR-C3                PIC ZZZZ9.
+           12 FILLER                  PIC X(01) VALUE SPACES.
+           12 WS-BR-C4                PIC ZZZZ9.
+           12 FILLER                  PIC X(02) VALUE SPACES.
+           12 WS-BR-Total             PIC ZZZZZ9.
+           12 FILLER                  PIC X(42) VALUE SPACES.
+
+       01  WS-BR-Grand-Total-Line.
+           12 FILLER                  PIC X(20) VALUE
+              'GRAND TOTAL BONUS = '.
+           12 WS-BR-Grand-Total       PIC ZZZZZ9.
+           12 FILLER                  PIC X(54) VALUE SPACES.
+
+       01  WS-Run-Date-Time           PIC X(21).
+
+       01  WS-CR-Heading-Line.
+           12 FILLER                  PIC X(24) VALUE
+              'TABLE1 CONTROL REPORT - '.
+           12 FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+           12 WS-CR-Run-Date          PIC X(10).
+           12 FILLER                  PIC X(01) VALUE SPACE.
+           12 FILLER                  PIC X(06) VALUE 'TIME: '.
+           12 WS-CR-Run-Time          PIC X(08).
+           12 FILLER                  PIC X(21) VALUE SPACES.
+
+       01  WS-CR-Detail-Line.
+           12 WS-CR-Label             PIC X(35).
+           12 FILLER                  PIC X(02) VALUE SPACES.
+           12 WS-CR-Count             PIC ZZZZ9.
+           12 FILLER                  PIC X(38) VALUE SPACES.
+
+       01  WS-Type-Edit.
+           12 WS-Type-Edit-Code                PIC X(03).
+              88  WS-Type-Edit-Valid  VALUES 'HMO' 'PRI' 'PPO' 'AFF'
+                                              'MED'.
+
+       01  WS-TY-Heading-Line.
+           12 FILLER                  PIC X(80) VALUE
+              'TABLOAD PLAN-TYPE EXCEPTION REPORT'.
+
+       01  WS-TY-Detail-Line.
+           12 FILLER                  PIC X(10) VALUE 'REJECTED -'.
+           12 FILLER                  PIC X(08) VALUE ' RECORD '.
+           12 WS-TY-Record-Num        PIC ZZZZ9.
+           12 FILLER                  PIC X(20) VALUE
+              ' INVALID PLAN CODE:'.
+           12 FILLER                  PIC X(01) VALUE SPACE.
+           12 WS-TY-Bad-Code          PIC X(03).
+           12 FILLER                  PIC X(33) VALUE SPACES.
+
+       01  WS-BD-Heading-Line.
+           12 FILLER                  PIC X(80) VALUE
+              'TABLOAD BAD READ (I/O ERROR) REJECT REPORT'.
+
+       01  WS-BD-Detail-Line.
+           12 FILLER                  PIC X(10) VALUE 'REJECTED -'.
+           12 FILLER                  PIC X(08) VALUE ' RECORD '.
+           12 WS-BD-Record-Num        PIC ZZZZ9.
+           12 FILLER                  PIC X(14) VALUE
+              ' FILE STATUS: '.
+           12 WS-BD-Status-Out        PIC X(02).
+           12 FILLER                  PIC X(41) VALUE SPACES.
 
        01  WS-Function-Storage.
            12 Max-Salary          PIC 999999.99+.
@@ -102,16 +371,16 @@
                     21 WS-DT-L2-B                PIC X(05).
 
        01 WS-DTN-HOLD.
-           12 WS-HOLD-DT-1                        PIC X(30) VALUE
-              'DT-A10100004000000000000000000'.
-           12 WS-HOLD-DT-2                        PIC X(30) VALUE
-              'DT-A20120004000000000000000000'.
-           12 WS-HOLD-DT-3                        PIC X(30) VALUE
-              'DT-A30150003000000000000000000'.
-           12 WS-HOLD-DT-4                        PIC X(30) VALUE
-              'DT-A40100002000000000000000000'.
-           12 WS-HOLD-DT-5                        PIC X(30) VALUE
-              'DT-A50120002000000000000000000'.
+           12 WS-HOLD-DT-1                        PIC X(33) VALUE
+              'DT-A1HMO0100004000000000000000000'.
+           12 WS-HOLD-DT-2                        PIC X(33) VALUE
+              'DT-A2PPO0120004000000000000000000'.
+           12 WS-HOLD-DT-3                        PIC X(33) VALUE
+              'DT-A3MED0150003000000000000000000'.
+           12 WS-HOLD-DT-4                        PIC X(33) VALUE
+              'DT-A4AFF0100002000000000000000000'.
+           12 WS-HOLD-DT-5                        PIC X(33) VALUE
+              'DT-A5PRI0120002000000000000000000'.
 
        01  WS-Two-Dim-Num-Table-Storage.
            12 WS-DTN-SUB1                       PIC 9 VALUE 0.
@@ -119,9 +388,31 @@
            12 WS-DTN-Table-Setup.
               15 WS-DTN-Table OCCURS 5 TIMES.
                  18 WS-DTN-A                      PIC X(05).
+                 18 WS-DTN-Plan-Type               PIC X(03).
                  18 WS-DTN-L2 OCCURS 5 TIMES.
                     21 WS-DTN-L2-B                PIC S999v99.
 
+       01 WS-DEDRATE-HOLD.
+           12 FILLER                            PIC X(08) VALUE
+              'HMO00500'.
+           12 FILLER                            PIC X(08) VALUE
+              'PRI00700'.
+           12 FILLER                            PIC X(08) VALUE
+              'PPO00600'.
+           12 FILLER                            PIC X(08) VALUE
+              'AFF00300'.
+           12 FILLER                            PIC X(08) VALUE
+              'MED00450'.
+
+       01  WS-Dedrate-Table-Storage.
+           12 WS-Dedrate-SUB                    PIC 9 VALUE 0.
+           12 WS-Dedrate-Table-Setup.
+              15 WS-Dedrate-Table OCCURS 5 TIMES.
+                 18 WS-Dedrate-Code                PIC X(03).
+                 18 WS-Dedrate-Rate                PIC 9v9999.
+
+       01  WS-Dedrate-Rate-Applied              PIC 9v9999 VALUE 0.
+
        01 WS-DTHN-HOLD.
            12 WS-HOLD-DT-1                        PIC X(30) VALUE
               'DT-H10010000100001000010000000'.
@@ -143,68 +434,6 @@
                  18 WS-DTHN-L2 OCCURS 5 TIMES.
                     21 WS-DTHN-L2-B                PIC S99999.
 
-       01 WS-TT-HOLD.
-           12 WS-HOLD-TT-1.
-              15 FILLER PIC X(5) VALUE 'TT-A1'.
-              15 FILLER PIC X(30) VALUE
-                 'A1LB1B1LC1B1LC2B1LC3B1LC4B1LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A1LB2B2LC1B2LC2B2LC3B2LC4B2LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A1LB3B3LC1B3LC2B3LC3B3LC4B3LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A1LB4B4LC1B4LC2B4LC3B4LC4B4LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A1LB5B5LC1B5LC2B5LC3B5LC4B5LC5'.
-           12 WS-HOLD-TT-2.
-              15 FILLER PIC X(5) VALUE 'TT-A2'.
-              15 FILLER PIC X(30) VALUE
-                 'A2LB1B1LC1B1LC2B1LC3B1LC4B1LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A2LB2B2LC1B2LC2B2LC3B2LC4B2LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A2LB3B3LC1B3LC2B3LC3B3LC4B3LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A2LB4B4LC1B4LC2B4LC3B4LC4B4LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A2LB5B5LC1B5LC2B5LC3B5LC4B5LC5'.
-           12 WS-HOLD-TT-3.
-              15 FILLER PIC X(5) VALUE 'TT-A3'.
-              15 FILLER PIC X(30) VALUE
-                 'A3LB1B1LC1B1LC2B1LC3B1LC4B1LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A3LB2B2LC1B2LC2B2LC3B2LC4B2LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A3LB3B3LC1B3LC2B3LC3B3LC4B3LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A3LB4B4LC1B4LC2B4LC3B4LC4B4LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A3LB5B5LC1B5LC2B5LC3B5LC4B5LC5'.
-           12 WS-HOLD-TT-4.
-              15 FILLER PIC X(5) VALUE 'TT-A4'.
-              15 FILLER PIC X(30) VALUE
-                 'A4LB1B1LC1B1LC2B1LC3B1LC4B1LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A4LB2B2LC1B2LC2B2LC3B2LC4B2LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A4LB3B3LC1B3LC2B3LC3B3LC4B3LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A4LB4B4LC1B4LC2B4LC3B4LC4B4LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A4LB5B5LC1B5LC2B5LC3B5LC4B5LC5'.
-           12 WS-HOLD-TT-5.
-              15 FILLER PIC X(5) VALUE 'TT-A5'.
-              15 FILLER PIC X(30) VALUE
-                 'A5LB1B1LC1B1LC2B1LC3B1LC4B1LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A5LB2B2LC1B2LC2B2LC3B2LC4B2LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A5LB3B3LC1B3LC2B3LC3B3LC4B3LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A5LB4B4LC1B4LC2B4LC3B4LC4B4LC5'.
-              15 FILLER PIC X(30) VALUE
-                 'A5LB5B5LC1B5LC2B5LC3B5LC4B5LC5'.
-
        01  WS-Three-Dim-Table-Storage.
            12 WS-TT-SUB1                       PIC 9 VALUE 0.
            12 WS-TT-SUB2                       PIC 9 VALUE 0.
@@ -239,6 +468,97 @@
                 88  AFFORDABLE  VALUE 'AFF'.
                 88  MEDICARE    VALUE 'MED'.
 
+       01  WS-Payroll-Table-Storage.
+           12 WS-PR-Max-Element-Counter     PIC S9(4) COMP VALUE 50.
+           12 WS-PR-Occurs-Dep-Counter      PIC S9(4) COMP.
+           12 WS-PR-Records-Read            PIC S9(4) COMP VALUE 0.
+           12 WS-PR-Records-Dropped         PIC S9(4) COMP VALUE 0.
+           12 WS-PR-Restart-Record          PIC S9(4) COMP VALUE 0.
+           12 WS-Payroll-Table OCCURS 0 TO 50 TIMES
+              DEPENDING ON WS-PR-Occurs-Dep-Counter
+              INDEXED BY WS-PR-IDX.
+              15 WS-PR-Emp-ID               PIC X(05).
+              15 WS-PR-Dept-Code            PIC X(03).
+              15 WS-PR-Salary               PIC 9(07).
+
+       01  WS-Dept-HOLD.
+           12 FILLER                        PIC X(15) VALUE
+              'ACCENGSLSMKTOPS'.
+
+       01  WS-Dept-Code-Storage.
+           12 WS-Dept-Code-Setup.
+              15 WS-Dept-Code OCCURS 5 TIMES
+                 INDEXED BY WS-Dept-IDX             PIC X(03).
+
+       01  WS-Dept-Stats-Storage.
+           12 WS-Dept-Stats OCCURS 5 TIMES.
+              15 WS-Dept-Stat-Count         PIC S9(4) COMP VALUE 0.
+              15 WS-Dept-Stat-Max           PIC 9(07) VALUE 0.
+              15 WS-Dept-Stat-Min           PIC 9(07) VALUE 0.
+              15 WS-Dept-Stat-Sum           PIC 9(09) VALUE 0.
+              15 WS-Dept-Stat-Mean          PIC 9(07)V99 VALUE 0.
+              15 WS-Dept-Stat-Range         PIC 9(07) VALUE 0.
+
+       01  WS-DR-Heading-1.
+           12 FILLER                  PIC X(80) VALUE
+              'DEPARTMENT SALARY STATISTICS REPORT'.
+
+       01  WS-DR-Heading-2.
+           12 FILLER                  PIC X(80) VALUE
+              'DEPT  COUNT      MAX      MEAN     RANGE        SUM'.
+
+       01  WS-DR-Detail-Line.
+           12 WS-DR-Dept-Code         PIC X(03).
+           12 FILLER                  PIC X(02) VALUE SPACES.
+           12 WS-DR-Count             PIC ZZZZ9.
+           12 FILLER                  PIC X(01) VALUE SPACES.
+           12 WS-DR-Max               PIC ZZZZZZ9.
+           12 FILLER                  PIC X(01) VALUE SPACES.
+           12 WS-DR-Mean              PIC ZZZZZZ9.99.
+           12 FILLER                  PIC X(01) VALUE SPACES.
+           12 WS-DR-Range             PIC ZZZZZZ9.
+           12 FILLER                  PIC X(01) VALUE SPACES.
+           12 WS-DR-Sum               PIC ZZZZZZZZ9.
+           12 FILLER                  PIC X(33) VALUE SPACES.
+
+       01  WS-Planrate-Table-Storage.
+           12 WS-PL-SUB                        PIC 9 VALUE 0.
+           12 WS-PL-SUB2                       PIC 9 VALUE 0.
+           12 WS-Planrate-Table-Setup.
+              15 WS-Planrate-Table OCCURS 5 TIMES.
+                 18 WS-Planrate-Code           PIC X(03)
+                    VALUE SPACES.
+                 18 WS-Planrate-Premium        PIC 9(05)V99
+                    VALUE ZERO.
+
+       01  WS-Premium-Rate                     PIC 9(05)V99 VALUE 0.
+       01  WS-Premium-Total                    PIC 9(09)V99 VALUE 0.
+       01  WS-Premium-Grand-Total               PIC 9(09)V99 VALUE 0.
+
+       01  WS-PM-Heading-1.
+           12 FILLER                  PIC X(80) VALUE
+              'PLAN-TYPE PROJECTED PREMIUM COST REPORT'.
+
+       01  WS-PM-Heading-2.
+           12 FILLER                  PIC X(80) VALUE
+              'PLAN  ENROLLED  MONTHLY PREMIUM  PROJECTED TOTAL'.
+
+       01  WS-PM-Detail-Line.
+           12 WS-PM-Code              PIC X(03).
+           12 FILLER                  PIC X(03) VALUE SPACES.
+           12 WS-PM-Count             PIC ZZZZ9.
+           12 FILLER                  PIC X(04) VALUE SPACES.
+           12 WS-PM-Rate              PIC ZZZZZ9.99.
+           12 FILLER                  PIC X(06) VALUE SPACES.
+           12 WS-PM-Total             PIC ZZZZZZZZ9.99.
+           12 FILLER                  PIC X(38) VALUE SPACES.
+
+       01  WS-PM-Grand-Total-Line.
+           12 FILLER                  PIC X(24) VALUE
+              'GRAND TOTAL PREMIUMS = '.
+           12 WS-PM-Grand-Total       PIC ZZZZZZZZ9.99.
+           12 FILLER                  PIC X(44) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-Mainline.
            PERFORM 1000-Begin-Job.
@@ -247,14 +567,35 @@
            GOBACK.
 
        1000-Begin-Job.
+           OPEN OUTPUT CTLRPT.
+           PERFORM 1005-Print-Control-Header.
            PERFORM 1010-Load-Type-Table.
            PERFORM 1100-Load-Other-Tables.
 
+       1005-Print-Control-Header.
+           MOVE FUNCTION CURRENT-DATE TO WS-Run-Date-Time.
+           STRING WS-Run-Date-Time(1:4) '-' WS-Run-Date-Time(5:2) '-'
+              WS-Run-Date-Time(7:2)
+              DELIMITED BY SIZE INTO WS-CR-Run-Date
+           END-STRING.
+           STRING WS-Run-Date-Time(9:2) ':' WS-Run-Date-Time(11:2) ':'
+              WS-Run-Date-Time(13:2)
+              DELIMITED BY SIZE INTO WS-CR-Run-Time
+           END-STRING.
+           WRITE CR-REC FROM WS-CR-Heading-Line.
+
        1010-Load-Type-Table.
+           MOVE WS-Type-Count-HOLD TO WS-Type-Count-Code-Setup.
            OPEN INPUT TABLOAD.
+           OPEN OUTPUT TYPERPT.
+           OPEN OUTPUT TLBADREC.
+           WRITE TY-REC FROM WS-TY-Heading-Line.
+           WRITE BD-REC FROM WS-BD-Heading-Line.
            SET WS-Type-IDX TO +1.
            PERFORM 1015-Load-Type Until WS-TL-EOF.
            CLOSE TABLOAD.
+           CLOSE TYPERPT.
+           CLOSE TLBADREC.
            MOVE WS-TL-Records-Read TO WS-Type-Occurs-Dep-Counter
            PERFORM 1099-Verify-Type-Table.
 
@@ -262,24 +603,80 @@
            READ TABLOAD
               AT END SET WS-TL-EOF TO TRUE
            END-READ.
+           IF NOT WS-TL-EOF
+              ADD +1 TO WS-TL-Records-Physical
+           END-IF.
            IF WS-TL-Good
-              MOVE TL-REC TO WS-Type(WS-Type-IDX)
-              SET WS-Type-IDX UP BY +1
-              ADD +1 TO
-                 WS-TL-Records-Read
-              END-ADD
+              ADD +1 TO WS-TL-Records-Total
+              MOVE TL-REC TO WS-Type-Edit-Code
+              IF WS-Type-Edit-Valid
+                 IF WS-TL-Records-Read < WS-Type-Max-Element-Counter
+                    MOVE TL-REC TO WS-Type(WS-Type-IDX)
+                    PERFORM 1017-Count-Type-Code
+                    SET WS-Type-IDX UP BY +1
+                    ADD +1 TO
+                       WS-TL-Records-Read
+                    END-ADD
+                 ELSE
+                    IF WS-TL-Records-Dropped = 0
+                       MOVE WS-TL-Records-Physical TO
+                          WS-TL-Restart-Record
+                    END-IF
+                    ADD +1 TO WS-TL-Records-Dropped
+                 END-IF
+              ELSE
+                 ADD +1 TO WS-TL-Records-Rejected
+                 PERFORM 1016-Write-Type-Reject
+              END-IF
            ELSE
               IF WS-TL-EOF
                  NEXT SENTENCE
               ELSE
-                 DISPLAY "** ERROR **: 1015-TABLOAD"
-                 DISPLAY "Read TABLOAD Failed."
+                 ADD +1 TO WS-TL-Records-Bad
+                 PERFORM 1018-Write-Bad-Record
+                 DISPLAY "** WARNING **: 1015-TABLOAD"
+                 DISPLAY "Bad read on TABLOAD - record skipped."
                  DISPLAY "File Status: " WS-TL-Status
-                 MOVE +8 TO RETURN-CODE
-                 GOBACK
+                 IF WS-TL-Records-Bad > WS-TL-Bad-Threshold
+                    DISPLAY "** ERROR **: 1015-TABLOAD"
+                    DISPLAY "Too many bad reads on TABLOAD."
+                    PERFORM 1019-Abend-Type-Load
+                 END-IF
               END-IF
            END-IF.
 
+       1016-Write-Type-Reject.
+           MOVE WS-TL-Records-Physical TO WS-TY-Record-Num.
+           MOVE WS-Type-Edit-Code TO WS-TY-Bad-Code.
+           WRITE TY-REC FROM WS-TY-Detail-Line.
+
+       1018-Write-Bad-Record.
+           MOVE WS-TL-Records-Physical TO WS-BD-Record-Num.
+           MOVE WS-TL-Status TO WS-BD-Status-Out.
+           WRITE BD-REC FROM WS-BD-Detail-Line.
+
+       1019-Abend-Type-Load.
+           MOVE 'ABEND: TOO MANY BAD TABLOAD READS' TO WS-CR-Label.
+           MOVE 0 TO WS-CR-Count.
+           WRITE CR-REC FROM WS-CR-Detail-Line.
+           CLOSE TABLOAD.
+           CLOSE TYPERPT.
+           CLOSE TLBADREC.
+           CLOSE CTLRPT.
+           MOVE +8 TO RETURN-CODE.
+           GOBACK.
+
+       1017-Count-Type-Code.
+           SET WS-Type-Count-IDX TO +1.
+           PERFORM VARYING WS-Type-Count-IDX FROM 1 BY 1
+              UNTIL WS-Type-Count-IDX > 5
+                 OR WS-Type-Count-Code(WS-Type-Count-IDX) =
+                    WS-Type(WS-Type-IDX)
+           END-PERFORM.
+           IF WS-Type-Count-IDX <= 5
+              ADD +1 TO WS-Type-Count(WS-Type-Count-IDX)
+           END-IF.
+
        1099-Verify-Type-Table.
       D     DISPLAY "1099-Verify-Type-Table: Running".
       D     DISPLAY "WS-Type-Table: "
@@ -287,26 +684,169 @@
       D        UNTIL WS-Type-IDX > WS-Type-Occurs-Dep-Counter
       D        DISPLAY WS-Type(WS-Type-IDX)
       D     END-PERFORM.
-           IF WS-Type-Occurs-Dep-Counter >
-              WS-Type-Max-Element-Counter
-                 DISPLAY "** ERROR **: 1099-Verify-Type-Table"
-                 DISPLAY "WS table size is too small for file."
-                 DISPLAY "Increase WS-Type-Table-Storage variables."
-                 MOVE +9 TO RETURN-CODE
-                 GOBACK
+           IF WS-TL-Records-Dropped > 0
+                 DISPLAY "** WARNING **: 1099-Verify-Type-Table"
+                 DISPLAY "WS-Type-Table is too small for TABLOAD."
+                 DISPLAY WS-TL-Records-Dropped
+                    " RECORDS DROPPED, STARTING AT RECORD "
+                    WS-TL-Restart-Record
+                 DISPLAY "Run continuing with the first "
+                    WS-Type-Max-Element-Counter " valid entries."
+                 PERFORM 1098-Write-Restart-Record
            END-IF.
 
+       1098-Write-Restart-Record.
+           MOVE WS-TL-Restart-Record TO WS-TR-Restart-Record.
+           MOVE WS-TL-Records-Dropped TO WS-TR-Records-Dropped.
+           OPEN OUTPUT TLRESTRT.
+           WRITE TR-REC FROM WS-TR-Detail-Line.
+           CLOSE TLRESTRT.
+
 
        1100-Load-Other-Tables.
            MOVE WS-ST-HOLD TO WS-ST-Table-Setup.
            MOVE WS-DT-HOLD TO WS-DT-Table-Setup.
-           MOVE WS-TT-HOLD TO WS-TT-Table-Setup.
-           MOVE WS-TT-HOLD TO WS-TI-Table-Setup.
+           PERFORM 1110-Load-Three-Dim-Table.
            MOVE WS-STN-HOLD TO WS-STN-Table-Setup.
       *     MOVE WS-STN-HOLD TO WS-STF-A.
            MOVE WS-STN-HOLD TO WS-STF-A-TAB.
            MOVE WS-DTN-HOLD TO WS-DTN-Table-Setup.
            MOVE WS-DTHN-HOLD TO WS-DTHN-Table-Setup.
+           MOVE WS-DEDRATE-HOLD TO WS-Dedrate-Table-Setup.
+           PERFORM 1120-Load-Payroll-Table.
+           PERFORM 1130-Load-Planrate-Table.
+
+       1110-Load-Three-Dim-Table.
+           OPEN INPUT TTLOAD.
+           MOVE 1 TO WS-TT-SUB1.
+           PERFORM 1115-Load-TT-Record
+              UNTIL WS-TT-EOF OR WS-TT-SUB1 > 5.
+           CLOSE TTLOAD.
+           IF WS-TT-SUB1 <= 5
+              DISPLAY "** WARNING **: 1110-Load-Three-Dim-Table"
+              DISPLAY "TTLOAD supplied fewer than 5 records - "
+                 "WS-TT-Table/WS-TI-Table entries "
+                 WS-TT-SUB1 " THRU 5 are uninitialized."
+           END-IF.
+           MOVE WS-TT-Table-Setup TO WS-TI-Table-Setup.
+
+       1115-Load-TT-Record.
+           READ TTLOAD INTO WS-TT-Table(WS-TT-SUB1)
+              AT END SET WS-TT-EOF TO TRUE
+           END-READ.
+           IF WS-TT-Good
+              ADD 1 TO WS-TT-SUB1
+           ELSE
+              IF WS-TT-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 1115-TTLOAD"
+                 DISPLAY "Read TTLOAD Failed."
+                 DISPLAY "File Status: " WS-TT-Status
+                 PERFORM 1119-Abend-TT-Load
+              END-IF
+           END-IF.
+
+       1119-Abend-TT-Load.
+           MOVE 'ABEND: READ FAILURE ON TTLOAD' TO WS-CR-Label.
+           MOVE 0 TO WS-CR-Count.
+           WRITE CR-REC FROM WS-CR-Detail-Line.
+           CLOSE TTLOAD.
+           CLOSE CTLRPT.
+           MOVE +8 TO RETURN-CODE.
+           GOBACK.
+
+       1120-Load-Payroll-Table.
+           MOVE WS-Dept-HOLD TO WS-Dept-Code-Setup.
+           OPEN INPUT PAYROLL.
+           SET WS-PR-IDX TO +1.
+           PERFORM 1125-Load-Payroll-Record UNTIL WS-PR-EOF.
+           CLOSE PAYROLL.
+           MOVE WS-PR-Records-Read TO WS-PR-Occurs-Dep-Counter.
+           IF WS-PR-Records-Dropped > 0
+              DISPLAY "** WARNING **: 1120-Load-Payroll-Table"
+              DISPLAY "WS-Payroll-Table is too small for PAYROLL."
+              DISPLAY WS-PR-Records-Dropped
+                 " RECORDS DROPPED, STARTING AT RECORD "
+                 WS-PR-Restart-Record
+              DISPLAY "Run continuing with the first "
+                 WS-PR-Max-Element-Counter " valid entries."
+           END-IF.
+
+       1125-Load-Payroll-Record.
+           READ PAYROLL
+              AT END SET WS-PR-EOF TO TRUE
+           END-READ.
+           IF WS-PR-Good
+              IF WS-PR-Records-Read < WS-PR-Max-Element-Counter
+                 MOVE PR-REC TO WS-Payroll-Table(WS-PR-IDX)
+                 SET WS-PR-IDX UP BY +1
+                 ADD +1 TO WS-PR-Records-Read
+              ELSE
+                 IF WS-PR-Records-Dropped = 0
+                    COMPUTE WS-PR-Restart-Record =
+                       WS-PR-Records-Read + WS-PR-Records-Dropped + 1
+                 END-IF
+                 ADD +1 TO WS-PR-Records-Dropped
+              END-IF
+           ELSE
+              IF WS-PR-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 1125-PAYROLL"
+                 DISPLAY "Read PAYROLL Failed."
+                 DISPLAY "File Status: " WS-PR-Status
+                 PERFORM 1129-Abend-Payroll-Load
+              END-IF
+           END-IF.
+
+       1129-Abend-Payroll-Load.
+           MOVE 'ABEND: READ FAILURE ON PAYROLL' TO WS-CR-Label.
+           MOVE 0 TO WS-CR-Count.
+           WRITE CR-REC FROM WS-CR-Detail-Line.
+           CLOSE PAYROLL.
+           CLOSE CTLRPT.
+           MOVE +8 TO RETURN-CODE.
+           GOBACK.
+
+       1130-Load-Planrate-Table.
+           OPEN INPUT PLANRATE.
+           MOVE 1 TO WS-PL-SUB.
+           PERFORM 1135-Load-Planrate-Record
+              UNTIL WS-PL-EOF OR WS-PL-SUB > 5.
+           CLOSE PLANRATE.
+           IF WS-PL-SUB <= 5
+              DISPLAY "** WARNING **: 1130-Load-Planrate-Table"
+              DISPLAY "PLANRATE supplied fewer than 5 records - "
+                 "WS-Planrate-Table entries "
+                 WS-PL-SUB " THRU 5 are defaulted to spaces/zero."
+           END-IF.
+
+       1135-Load-Planrate-Record.
+           READ PLANRATE INTO WS-Planrate-Table(WS-PL-SUB)
+              AT END SET WS-PL-EOF TO TRUE
+           END-READ.
+           IF WS-PL-Good
+              ADD 1 TO WS-PL-SUB
+           ELSE
+              IF WS-PL-EOF
+                 NEXT SENTENCE
+              ELSE
+                 DISPLAY "** ERROR **: 1135-PLANRATE"
+                 DISPLAY "Read PLANRATE Failed."
+                 DISPLAY "File Status: " WS-PL-Status
+                 PERFORM 1139-Abend-Planrate-Load
+              END-IF
+           END-IF.
+
+       1139-Abend-Planrate-Load.
+           MOVE 'ABEND: READ FAILURE ON PLANRATE' TO WS-CR-Label.
+           MOVE 0 TO WS-CR-Count.
+           WRITE CR-REC FROM WS-CR-Detail-Line.
+           CLOSE PLANRATE.
+           CLOSE CTLRPT.
+           MOVE +8 TO RETURN-CODE.
+           GOBACK.
 
        2000-Process.
            DISPLAY "2000-Process: ".
@@ -525,20 +1065,11 @@
            DISPLAY SPACES.
 
 
-      * Now, let's play with functions
-
-           Compute Max-Salary    = Function Max(WS-STN-A(ALL))
-           Compute I-Ord-Max     = Function Ord-Max(WS-STN-A(ALL))
-           Compute Avg-Salary    = Function Mean(WS-STN-A(ALL))
-           Compute Salary-Range  = Function Range(WS-STN-A(ALL))
-           Compute Total-Payroll = Function Sum(WS-STN-A(ALL))
-
-           DISPLAY " Max-Salary    = " Max-Salary
-           DISPLAY " I             = " I-Ord-Max
-           DISPLAY " Avg-Salary    = " Avg-Salary
-           DISPLAY " Salary-Range  = " Salary-Range
-           DISPLAY " Total-Payroll = " Total-Payroll
-           .
+      * Salary MAX/MEAN/RANGE/SUM, broken out by department, now come
+      * from the real PAYROLL file (see 1120-Load-Payroll-Table /
+      * 2600-Print-Department-Stats-Report) instead of WS-STN-Table.
+           PERFORM 2600-Print-Department-Stats-Report.
+           PERFORM 2700-Print-Premium-Report.
 
            DISPLAY "This is the Two Dim Number Table:"
            DISPLAY "Subscript P-Varying:"
@@ -563,8 +1094,19 @@
                     WS-DTN-L2-B(WS-DTN-SUB1, 2)
                  DISPLAY "      Gross Pay =: "
                     WS-DTN-L2-B(WS-DTN-SUB1, 3)
+                 PERFORM VARYING WS-Dedrate-SUB FROM 1 BY 1
+                    UNTIL WS-Dedrate-SUB > 5
+                       OR WS-Dedrate-Code(WS-Dedrate-SUB) =
+                          WS-DTN-Plan-Type(WS-DTN-SUB1)
+                 END-PERFORM
+                 MOVE 0 TO WS-Dedrate-Rate-Applied
+                 IF WS-Dedrate-SUB <= 5
+                    MOVE WS-Dedrate-Rate(WS-Dedrate-SUB)
+                       TO WS-Dedrate-Rate-Applied
+                 END-IF
                  COMPUTE WS-DTN-L2-B(WS-DTN-SUB1, 4) =
-                    WS-DTN-L2-B(WS-DTN-SUB1, 3) * .05
+                    WS-DTN-L2-B(WS-DTN-SUB1, 3) *
+                    WS-Dedrate-Rate-Applied
                  DISPLAY "      Deduction =: "
                     WS-DTN-L2-B(WS-DTN-SUB1, 4)
                  COMPUTE WS-DTN-L2-B(WS-DTN-SUB1, 5) =
@@ -589,11 +1131,21 @@
            END-PERFORM.
            DISPLAY SPACES.
 
-           Compute Max-Salary    = Function Sum(WS-DTN-L2-B(ALL, 1))
-           Compute I-Ord-Max     = Function Sum(WS-DTN-L2-B(ALL, 2))
-           Compute Avg-Salary    = Function Sum(WS-DTN-L2-B(ALL, 3))
-           Compute Salary-Range  = Function Sum(WS-DTN-L2-B(ALL, 4))
-           Compute Total-Payroll = Function Sum(WS-DTN-L2-B(ALL, 5))
+           Compute Max-Salary    = Function Sum(WS-DTN-L2-B(1, 1)
+              WS-DTN-L2-B(2, 1) WS-DTN-L2-B(3, 1) WS-DTN-L2-B(4, 1)
+              WS-DTN-L2-B(5, 1))
+           Compute I-Ord-Max     = Function Sum(WS-DTN-L2-B(1, 2)
+              WS-DTN-L2-B(2, 2) WS-DTN-L2-B(3, 2) WS-DTN-L2-B(4, 2)
+              WS-DTN-L2-B(5, 2))
+           Compute Avg-Salary    = Function Sum(WS-DTN-L2-B(1, 3)
+              WS-DTN-L2-B(2, 3) WS-DTN-L2-B(3, 3) WS-DTN-L2-B(4, 3)
+              WS-DTN-L2-B(5, 3))
+           Compute Salary-Range  = Function Sum(WS-DTN-L2-B(1, 4)
+              WS-DTN-L2-B(2, 4) WS-DTN-L2-B(3, 4) WS-DTN-L2-B(4, 4)
+              WS-DTN-L2-B(5, 4))
+           Compute Total-Payroll = Function Sum(WS-DTN-L2-B(1, 5)
+              WS-DTN-L2-B(2, 5) WS-DTN-L2-B(3, 5) WS-DTN-L2-B(4, 5)
+              WS-DTN-L2-B(5, 5))
 
            DISPLAY " Sum of Rate    = " Max-Salary
            DISPLAY " Sum of Hours   = " I-Ord-Max
@@ -605,15 +1157,7 @@
 
            DISPLAY "Two Dim Table - Horizontal Numbers:"
            DISPLAY SPACES
-           PERFORM VARYING WS-DTHN-SUB1 FROM 1 BY 1
-              UNTIL WS-DTHN-SUB1 > 5
-                 COMPUTE WS-DTHN-L2-B(WS-DTHN-SUB1, 5) =
-                    FUNCTION SUM(WS-DTHN-L2-B(WS-DTHN-SUB1, ALL))
-                 MOVE WS-DTHN-L2-B(WS-DTHN-SUB1, 5) TO Max-Salary
-                 DISPLAY "Total Emp Bonus =: " Max-Salary
-           END-PERFORM.
-           COMPUTE Total-Payroll = FUNCTION SUM(WS-DTHN-L2-B(ALL, 5))
-           DISPLAY "Gross Emp Bonus =: " Total-Payroll
+           PERFORM 2500-Print-Bonus-Report.
 
            DISPLAY SPACES.
 
@@ -631,8 +1175,178 @@
            END-PERFORM.
            DISPLAY SPACES.
 
+       2500-Print-Bonus-Report.
+           OPEN OUTPUT BONUSRPT.
+           WRITE BR-REC FROM WS-BR-Heading-1.
+           WRITE BR-REC FROM WS-BR-Heading-2.
+           PERFORM VARYING WS-DTHN-SUB1 FROM 1 BY 1
+              UNTIL WS-DTHN-SUB1 > 5
+                 COMPUTE WS-DTHN-L2-B(WS-DTHN-SUB1, 5) =
+                    FUNCTION SUM(WS-DTHN-L2-B(WS-DTHN-SUB1, 1)
+                       WS-DTHN-L2-B(WS-DTHN-SUB1, 2)
+                       WS-DTHN-L2-B(WS-DTHN-SUB1, 3)
+                       WS-DTHN-L2-B(WS-DTHN-SUB1, 4))
+                 MOVE WS-DTHN-A(WS-DTHN-SUB1)      TO WS-BR-Emp
+                 MOVE WS-DTHN-L2-B(WS-DTHN-SUB1, 1) TO WS-BR-C1
+                 MOVE WS-DTHN-L2-B(WS-DTHN-SUB1, 2) TO WS-BR-C2
+                 MOVE WS-DTHN-L2-B(WS-DTHN-SUB1, 3) TO WS-BR-C3
+                 MOVE WS-DTHN-L2-B(WS-DTHN-SUB1, 4) TO WS-BR-C4
+                 MOVE WS-DTHN-L2-B(WS-DTHN-SUB1, 5) TO WS-BR-Total
+                 WRITE BR-REC FROM WS-BR-Detail-Line
+                 MOVE WS-DTHN-L2-B(WS-DTHN-SUB1, 5) TO Max-Salary
+                 DISPLAY "Total Emp Bonus =: " Max-Salary
+           END-PERFORM.
+           COMPUTE Total-Payroll = FUNCTION SUM(WS-DTHN-L2-B(1, 5)
+              WS-DTHN-L2-B(2, 5) WS-DTHN-L2-B(3, 5) WS-DTHN-L2-B(4, 5)
+              WS-DTHN-L2-B(5, 5))
+           DISPLAY "Gross Emp Bonus =: " Total-Payroll
+           MOVE Total-Payroll TO WS-BR-Grand-Total
+           WRITE BR-REC FROM WS-BR-Grand-Total-Line.
+           CLOSE BONUSRPT.
+
+       2600-Print-Department-Stats-Report.
+           OPEN OUTPUT DEPTRPT.
+           WRITE DR-REC FROM WS-DR-Heading-1.
+           WRITE DR-REC FROM WS-DR-Heading-2.
+           PERFORM VARYING WS-Dept-IDX FROM 1 BY 1
+              UNTIL WS-Dept-IDX > 5
+              PERFORM 2610-Compute-Department-Stats
+              PERFORM 2620-Print-Department-Stats-Line
+           END-PERFORM.
+           CLOSE DEPTRPT.
+
+       2610-Compute-Department-Stats.
+           MOVE 0 TO WS-Dept-Stat-Count(WS-Dept-IDX).
+           MOVE 0 TO WS-Dept-Stat-Max(WS-Dept-IDX).
+           MOVE 9999999 TO WS-Dept-Stat-Min(WS-Dept-IDX).
+           MOVE 0 TO WS-Dept-Stat-Sum(WS-Dept-IDX).
+           MOVE 0 TO WS-Dept-Stat-Mean(WS-Dept-IDX).
+           MOVE 0 TO WS-Dept-Stat-Range(WS-Dept-IDX).
+           PERFORM VARYING WS-PR-IDX FROM 1 BY 1
+              UNTIL WS-PR-IDX > WS-PR-Occurs-Dep-Counter
+              IF WS-PR-Dept-Code(WS-PR-IDX) = WS-Dept-Code(WS-Dept-IDX)
+                 PERFORM 2615-Accumulate-Payroll-Record
+              END-IF
+           END-PERFORM.
+           IF WS-Dept-Stat-Count(WS-Dept-IDX) > 0
+              COMPUTE WS-Dept-Stat-Mean(WS-Dept-IDX) =
+                 WS-Dept-Stat-Sum(WS-Dept-IDX) /
+                 WS-Dept-Stat-Count(WS-Dept-IDX)
+              COMPUTE WS-Dept-Stat-Range(WS-Dept-IDX) =
+                 WS-Dept-Stat-Max(WS-Dept-IDX) -
+                 WS-Dept-Stat-Min(WS-Dept-IDX)
+           END-IF.
+
+       2615-Accumulate-Payroll-Record.
+           COMPUTE WS-Dept-Stat-Max(WS-Dept-IDX) =
+              FUNCTION MAX(WS-Dept-Stat-Max(WS-Dept-IDX)
+                 WS-PR-Salary(WS-PR-IDX)).
+           COMPUTE WS-Dept-Stat-Min(WS-Dept-IDX) =
+              FUNCTION MIN(WS-Dept-Stat-Min(WS-Dept-IDX)
+                 WS-PR-Salary(WS-PR-IDX)).
+           COMPUTE WS-Dept-Stat-Sum(WS-Dept-IDX) =
+              FUNCTION SUM(WS-Dept-Stat-Sum(WS-Dept-IDX)
+                 WS-PR-Salary(WS-PR-IDX)).
+           ADD 1 TO WS-Dept-Stat-Count(WS-Dept-IDX).
+
+       2620-Print-Department-Stats-Line.
+           MOVE WS-Dept-Code(WS-Dept-IDX)       TO WS-DR-Dept-Code.
+           MOVE WS-Dept-Stat-Count(WS-Dept-IDX) TO WS-DR-Count.
+           MOVE WS-Dept-Stat-Max(WS-Dept-IDX)   TO WS-DR-Max.
+           MOVE WS-Dept-Stat-Mean(WS-Dept-IDX)  TO WS-DR-Mean.
+           MOVE WS-Dept-Stat-Range(WS-Dept-IDX) TO WS-DR-Range.
+           MOVE WS-Dept-Stat-Sum(WS-Dept-IDX)   TO WS-DR-Sum.
+           WRITE DR-REC FROM WS-DR-Detail-Line.
+
+       2700-Print-Premium-Report.
+           OPEN OUTPUT PREMRPT.
+           WRITE PM-REC FROM WS-PM-Heading-1.
+           WRITE PM-REC FROM WS-PM-Heading-2.
+           MOVE 0 TO WS-Premium-Grand-Total.
+           PERFORM VARYING WS-Type-Count-IDX FROM 1 BY 1
+              UNTIL WS-Type-Count-IDX > 5
+              PERFORM 2710-Lookup-Planrate-Rate
+              COMPUTE WS-Premium-Total =
+                 WS-Type-Count(WS-Type-Count-IDX) * WS-Premium-Rate
+              ADD WS-Premium-Total TO WS-Premium-Grand-Total
+              PERFORM 2720-Print-Premium-Line
+           END-PERFORM.
+           MOVE WS-Premium-Grand-Total TO WS-PM-Grand-Total.
+           WRITE PM-REC FROM WS-PM-Grand-Total-Line.
+           CLOSE PREMRPT.
+
+       2710-Lookup-Planrate-Rate.
+           MOVE 0 TO WS-Premium-Rate.
+           PERFORM VARYING WS-PL-SUB2 FROM 1 BY 1
+              UNTIL WS-PL-SUB2 > 5
+                 OR WS-Planrate-Code(WS-PL-SUB2) =
+                    WS-Type-Count-Code(WS-Type-Count-IDX)
+           END-PERFORM.
+           IF WS-PL-SUB2 <= 5
+              MOVE WS-Planrate-Premium(WS-PL-SUB2) TO WS-Premium-Rate
+           END-IF.
+
+       2720-Print-Premium-Line.
+           MOVE WS-Type-Count-Code(WS-Type-Count-IDX) TO WS-PM-Code.
+           MOVE WS-Type-Count(WS-Type-Count-IDX)      TO WS-PM-Count.
+           MOVE WS-Premium-Rate                       TO WS-PM-Rate.
+           MOVE WS-Premium-Total                      TO WS-PM-Total.
+           WRITE PM-REC FROM WS-PM-Detail-Line.
+
 
 
        3000-End-Job.
            DISPLAY "3000-EOJ: ".
-           DISPLAY "Normally, I would have something to do here".
+           PERFORM 3010-Print-Control-Trailer.
+           CLOSE CTLRPT.
+
+       3010-Print-Control-Trailer.
+           MOVE 'TABLOAD RECORDS READ (TOTAL)'      TO WS-CR-Label
+           MOVE WS-TL-Records-Total                 TO WS-CR-Count
+           WRITE CR-REC FROM WS-CR-Detail-Line.
+           MOVE 'TABLOAD RECORDS LOADED TO TABLE'    TO WS-CR-Label
+           MOVE WS-TL-Records-Read                  TO WS-CR-Count
+           WRITE CR-REC FROM WS-CR-Detail-Line.
+           MOVE 'TABLOAD RECORDS REJECTED (TYPERPT)' TO WS-CR-Label
+           MOVE WS-TL-Records-Rejected              TO WS-CR-Count
+           WRITE CR-REC FROM WS-CR-Detail-Line.
+           MOVE 'TABLOAD RECORDS DROPPED (OVERFLOW)' TO WS-CR-Label
+           MOVE WS-TL-Records-Dropped               TO WS-CR-Count
+           WRITE CR-REC FROM WS-CR-Detail-Line.
+           MOVE 'TABLOAD RECORDS BAD (SKIPPED)'      TO WS-CR-Label
+           MOVE WS-TL-Records-Bad                   TO WS-CR-Count
+           WRITE CR-REC FROM WS-CR-Detail-Line.
+           IF WS-TL-Records-Dropped > 0
+              MOVE 'RESTART POINT (TLRESTRT)'        TO WS-CR-Label
+              MOVE WS-TL-Restart-Record              TO WS-CR-Count
+              WRITE CR-REC FROM WS-CR-Detail-Line
+           END-IF.
+           MOVE 'PAYROLL RECORDS LOADED TO TABLE'     TO WS-CR-Label
+           MOVE WS-PR-Records-Read                  TO WS-CR-Count
+           WRITE CR-REC FROM WS-CR-Detail-Line.
+           MOVE 'PAYROLL RECORDS DROPPED (OVERFLOW)'  TO WS-CR-Label
+           MOVE WS-PR-Records-Dropped               TO WS-CR-Count
+           WRITE CR-REC FROM WS-CR-Detail-Line.
+           IF WS-PR-Records-Dropped > 0
+              MOVE 'PAYROLL RESTART POINT'            TO WS-CR-Label
+              MOVE WS-PR-Restart-Record              TO WS-CR-Count
+              WRITE CR-REC FROM WS-CR-Detail-Line
+           END-IF.
+           PERFORM VARYING WS-Type-Count-IDX FROM 1 BY 1
+              UNTIL WS-Type-Count-IDX > 5
+              PERFORM 3011-Print-Type-Count-Line
+           END-PERFORM.
+
+       3011-Print-Type-Count-Line.
+           MOVE WS-Type-Count-Code(WS-Type-Count-IDX)
+              TO WS-CR-Type-Code.
+           MOVE WS-Type-Count(WS-Type-Count-IDX)
+              TO WS-CR-Type-Count.
+           MOVE 0 TO WS-Type-Percent-Calc.
+           IF WS-TL-Records-Read > 0
+              COMPUTE WS-Type-Percent-Calc ROUNDED =
+                 WS-Type-Count(WS-Type-Count-IDX) * 100 /
+                 WS-TL-Records-Read
+           END-IF.
+           MOVE WS-Type-Percent-Calc TO WS-CR-Type-Percent.
+           WRITE CR-REC FROM WS-CR-Type-Detail-Line.
