@@ -0,0 +1,22 @@
+      ***********************************************************
+      * Copybook name:   WSFST
+      * Original author: dastagg
+      *
+      * Description: Common file-status work area. Include under a
+      *           01-level in WORKING-STORAGE with:
+      *              01  WS-FILE-STATUS.
+      *                  COPY WSFST REPLACING ==:tag:== BY ==xx==.
+      *           where xx is the 2-character prefix used on the
+      *           file's FILE STATUS clause (e.g. TL for TABLOAD).
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------  ------------  --------------------------------
+      * 2020-08-01 dastagg       Created for COBOL class
+      *
+      **********************************************************
+           05  WS-:tag:-Status             PIC X(02).
+               88  WS-:tag:-Good               VALUE '00' '04'.
+               88  WS-:tag:-EOF                VALUE '10'.
+               88  WS-:tag:-Duplicate          VALUE '22'.
+               88  WS-:tag:-Not-Found          VALUE '23'.
